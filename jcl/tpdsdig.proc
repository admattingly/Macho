@@ -0,0 +1,16 @@
+//TPDSDIG  PROC SRCLIB=
+//*
+//* PDS-member digest control report - see tests/cobol/tpdsdig.cbl
+//* for the driver program and tests/cobol/klmdhash.cbl for the
+//* hashing service it calls.
+//*
+//* SRCLIB is the source PDS to be digested. &SRCLIB..MEMLIST must
+//* already contain one 8-character member name per line - build it
+//* with an ISPF LMMLIST/IEHLIST step ahead of this one.
+//*
+//STEP1    EXEC PGM=TPDSDIG,PARM='&SRCLIB'
+//STEPLIB  DD  DISP=SHR,DSN=MY.PDSE
+//         DD  DISP=SHR,DSN=MACHO.PDSE (or MACHO.PDSE64)
+//MEMLIST  DD  DISP=SHR,DSN=&SRCLIB..MEMLIST
+//RPTOUT   DD  SYSOUT=*
+//         PEND
