@@ -0,0 +1,133 @@
+       identification division.
+       program-id. tklmdfl.
+      *
+      * compute a whole-dataset message digest by chaining KLMD3
+      * across the blocks read from INFILE, the same way tklmd
+      * chains KLMD3 calls while CC=3 - except here each call also
+      * carries a real chunk of message data instead of an empty
+      * one. the actual chaining is delegated to KLMDHASH so this
+      * program does not have to manage the R1/R2 register state
+      * itself.
+      *
+      * the digest algorithm is selected with the JCL PARM:
+      *
+      *   //STEP1  EXEC PGM=TKLMDFL,PARM='SHA256'
+      *
+      * one of SHA1, SHA256, SHA384 or SHA512. PARM is omitted or
+      * unrecognized defaults to SHA256.
+      *
+      * To compile (31-bit):
+      *
+      * $ cob2 -otklmdfl tklmdfl.cbl klmdhash.cbl
+      *
+      * To run (31-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE ./tklmdfl SHA256
+      *
+      * To compile (64-bit):
+      *
+      * $ cob2 -q64 -qdll -otklmdfl tklmdfl.cbl klmdhash.cbl
+      *
+      * To run (64-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE64 ./tklmdfl SHA256
+      *
+      * INFILE is the dataset to be digested.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select infile assign to "INFILE"
+               organization is sequential.
+       data division.
+       file section.
+       fd  infile
+           recording mode is v
+           record is varying in size from 1 to 4096 characters
+               depending on chunk-len.
+       01  chunk-record  pic x(4096).
+       working-storage section.
+       01  klmdhash-fn   pic x(8)   value "KLMDHASH".
+       01  algorithm-name.
+           05  algorithm-text  pic x(8).
+       01  gr1.
+           05  hash  pic x(64).
+           05  mbl   pic 9(18)  comp-5.
+       01  chunk-len     pic 9(9)   comp-5.
+       01  first-block   pic x(1)   value 'Y'.
+           88  is-first-block  value 'Y'
+                   when set to false is 'N'.
+       01  eof-switch    pic x(1)   value 'N'.
+           88  no-more-chunks  value 'Y'
+                   when set to false is 'N'.
+       01  chunks-read   pic 9(9)   comp-5  value 0.
+       01  digest-len    pic 9(2)   comp-5  value 32.
+      *
+      * register variables dependent on addressing mode
+      *
+       >>IF IGY-LP = 64
+       01  function-code   pic 9(18)  comp-5  value 2.
+       01  msg-len         pic 9(18)  comp-5.
+       01  cc              pic 9(18)  comp-5.
+       >>ELSE
+       01  function-code   pic 9(9)   comp-5  value 2.
+       01  msg-len         pic 9(9)   comp-5.
+       01  cc              pic 9(9)   comp-5.
+       >>END-IF
+       01  ticks           pic 9(18)  comp-5.
+       procedure division.
+      *
+      * decide which algorithm to run from the PARM text
+      *
+           accept algorithm-text from command-line
+           evaluate algorithm-text
+               when "SHA1"     move 1  to function-code
+                                move 20 to digest-len
+               when "SHA384"   move 3  to function-code
+                                move 48 to digest-len
+               when "SHA512"   move 4  to function-code
+                                move 64 to digest-len
+               when other      move 2  to function-code
+                                move 32 to digest-len
+           end-evaluate
+      *
+      * chain the digest forward across every block read from
+      * INFILE
+      *
+           move 1 to cc
+           open input infile
+           read infile into chunk-record
+               at end move 'Y' to eof-switch
+           end-read
+           if no-more-chunks
+      * an empty dataset still gets a correct digest - hash the
+      * zero-length message rather than skip KLMDHASH altogether
+               move 0 to msg-len
+               call klmdhash-fn using function-code first-block
+                                      gr1 chunk-record msg-len
+                                      cc ticks
+           end-if
+           perform until no-more-chunks
+               add 1 to chunks-read
+               move chunk-len to msg-len
+               call klmdhash-fn using function-code first-block
+                                      gr1 chunk-record msg-len
+                                      cc ticks
+               move 'N' to first-block
+               if cc not equal 0
+                   display "KLMDHASH failed. CC=" cc
+                       " on chunk " chunks-read
+                   move 'Y' to eof-switch
+               else
+                   read infile into chunk-record
+                       at end move 'Y' to eof-switch
+                   end-read
+               end-if
+           end-perform
+           close infile
+           if cc = 0
+               display "digest(INFILE): "
+                   function hex-of(hash(1:digest-len))
+                   "  " chunks-read " chunk(s), " ticks " ticks"
+           end-if
+           stop run.
