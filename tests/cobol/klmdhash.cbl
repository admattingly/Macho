@@ -0,0 +1,139 @@
+       identification division.
+       program-id. klmdhash.
+      *
+      * hashing service: chains KLMD3 across successive message
+      * blocks the way tklmd's "perform until cc not equal 3"
+      * loop does, but keeps the R1/R2 register state in its own
+      * WORKING-STORAGE so it carries forward from one CALL to the
+      * next without the caller having to manage it.
+      *
+      * the function code (gr0) is passed in by the caller so the
+      * same service can be asked for SHA-1, SHA-256, SHA-384 or
+      * SHA-512 - it is no longer hardcoded the way tklmd hardcodes
+      * "move 2 to gr0" for SHA-256.
+      *
+      * function codes match the real KIMD/KLMD function codes:
+      *    1 = SHA-1       (20-byte digest)
+      *    2 = SHA-256     (32-byte digest)
+      *    3 = SHA-384     (48-byte digest)
+      *    4 = SHA-512     (64-byte digest)
+      *
+      * linkage:
+      *    hash-function  (in)   function code, 1/2/3/4 above
+      *    first-call     (in)   'Y' on the first block of a
+      *                          message, 'N' on every later one
+      *    gr1                   hash/mbl pair, same layout as
+      *                          tklmd's gr1 but sized for the
+      *                          largest supported digest
+      *    message-block  (in)   the message block to fold in
+      *    msg-len        (in)   length of message-block in bytes
+      *    cc             (out)  condition code from KLMD3
+      *    ticks          (out)  hardware instruction timing
+      *
+      * To compile (31-bit):
+      *
+      * $ cob2 -c klmdhash.cbl
+      *
+      * To compile (64-bit):
+      *
+      * $ cob2 -q64 -qdll -c klmdhash.cbl
+      *
+       environment division.
+       data division.
+       working-storage section.
+      *
+      * initial hash values, one set per supported algorithm
+      *
+       01  initial-hash-sha1.
+           05  filler  pic x(4)   value X'67452301'.
+           05  filler  pic x(4)   value X'EFCDAB89'.
+           05  filler  pic x(4)   value X'98BADCFE'.
+           05  filler  pic x(4)   value X'10325476'.
+           05  filler  pic x(4)   value X'C3D2E1F0'.
+       01  initial-hash-sha256.
+           05  filler  pic x(4)   value X'6A09E667'.
+           05  filler  pic x(4)   value X'BB67AE85'.
+           05  filler  pic x(4)   value X'3C6EF372'.
+           05  filler  pic x(4)   value X'A54FF53A'.
+           05  filler  pic x(4)   value X'510E527F'.
+           05  filler  pic x(4)   value X'9B05688C'.
+           05  filler  pic x(4)   value X'1F83D9AB'.
+           05  filler  pic x(4)   value X'5BE0CD19'.
+       01  initial-hash-sha384.
+           05  filler  pic x(8)   value X'CBBB9D5DC1059ED8'.
+           05  filler  pic x(8)   value X'629A292A367CD507'.
+           05  filler  pic x(8)   value X'9159015A3070DD17'.
+           05  filler  pic x(8)   value X'152FECD8F70E5939'.
+           05  filler  pic x(8)   value X'67332667FFC00B31'.
+           05  filler  pic x(8)   value X'8EB44A8768581511'.
+           05  filler  pic x(8)   value X'DB0C2E0D64F98FA7'.
+           05  filler  pic x(8)   value X'47B5481DBEFA4FA4'.
+       01  initial-hash-sha512.
+           05  filler  pic x(8)   value X'6A09E667F3BCC908'.
+           05  filler  pic x(8)   value X'BB67AE8584CAA73B'.
+           05  filler  pic x(8)   value X'3C6EF372FE94F82B'.
+           05  filler  pic x(8)   value X'A54FF53A5F1D36F1'.
+           05  filler  pic x(8)   value X'510E527FADE682D1'.
+           05  filler  pic x(8)   value X'9B05688C2B3E6C1F'.
+           05  filler  pic x(8)   value X'1F83D9ABFB41BD6B'.
+           05  filler  pic x(8)   value X'5BE0CD19137E2179'.
+       01  klmd3-fn      pic x(8)   value "KLMD3".
+       01  r1            pic x(1).
+       >>IF IGY-LP = 64
+       01  r1plus1   pic 9(18)  comp-5  value 0.
+       01  r2plus1   pic 9(18)  comp-5.
+       01  invokes   pic 9(18)  comp-5.
+       >>ELSE
+       01  r1plus1   pic 9(9)   comp-5  value 0.
+       01  r2plus1   pic 9(9)   comp-5.
+       01  invokes   pic 9(9)   comp-5.
+       >>END-IF
+       linkage section.
+       >>IF IGY-LP = 64
+       01  hash-function    pic 9(18)  comp-5.
+       >>ELSE
+       01  hash-function    pic 9(9)   comp-5.
+       >>END-IF
+       01  first-call  pic x(1).
+           88  is-first-call  value 'Y'
+                   when set to false is 'N'.
+       01  gr1.
+           05  hash    pic x(64).
+           05  mbl     pic 9(18)  comp-5.
+       01  message-block     pic x(4096).
+       >>IF IGY-LP = 64
+       01  msg-len     pic 9(18)  comp-5.
+       01  cc          pic 9(18)  comp-5.
+       >>ELSE
+       01  msg-len     pic 9(9)   comp-5.
+       01  cc          pic 9(9)   comp-5.
+       >>END-IF
+       01  ticks       pic 9(18)  comp-5.
+       procedure division using hash-function first-call gr1
+                                 message-block msg-len
+                                 cc ticks.
+      *
+      * on the first block of a new message, load the right
+      * starting chaining value and reset the register state
+      *
+           if is-first-call
+               move 0 to r1plus1
+               move spaces to hash
+               evaluate hash-function
+                   when 1  move initial-hash-sha1   to hash(1:20)
+                   when 2  move initial-hash-sha256 to hash(1:32)
+                   when 3  move initial-hash-sha384 to hash(1:48)
+                   when 4  move initial-hash-sha512 to hash(1:64)
+                   when other
+                       move initial-hash-sha256 to hash(1:32)
+               end-evaluate
+           end-if
+           move msg-len to mbl
+           move msg-len to r2plus1
+           move 3 to cc
+           perform until cc not equal 3
+               call klmd3-fn using hash-function gr1 r1 r1plus1
+                                   message-block r2plus1
+                                   cc invokes ticks
+           end-perform
+           goback.
