@@ -19,7 +19,15 @@
       *   //         DD  DISP=SHR,DSN=MACHO.PDSE (or MACHO.PDSE64)
       *
        environment division.
+       input-output section.
+       file-control.
+           select logfile assign to cfg-log-dsname
+               organization is line sequential
+               file status is log-status.
        data division.
+       file section.
+       fd  logfile.
+       01  log-record   pic x(133).
        working-storage section.
        01  answer-area.
            05 answer   usage pointer-32 occurs 12.
@@ -38,16 +46,49 @@
        01  extract-fn  pic x(8)    value "EXTRACT".
        01  qedit-fn    pic x(8)    value "QEDIT".
        01  wait-fn     pic x(8)    value "WAIT".
+       01  alloc-fn    pic x(8)    value "DYNALLOC".
+       01  alloc-dsname pic x(44).
+       01  alloc-ddname pic x(8).
+       01  mount-count pic 9(4)    comp-5  value 0.
+       01  mount-count-display pic 9(4).
+      *
+      * configuration set from the START command's parm string,
+      * e.g. START TQEDIT,,,'WAITEVT=2,LOGDSN=MY.TQEDIT.LOG'
+      *
+       01  cfg-wait-events  pic 9(9)  comp-5  value 1.
+       01  cfg-log-dsname   pic x(44)         value "TQEDIT.LOG".
+       01  parm-len         pic 9(4)  comp-5.
+       01  parm-ptr         pic 9(4)  comp-5.
+       01  parm-pair        pic x(61).
+       01  parm-key         pic x(16).
+       01  parm-val         pic x(44).
+      *
+      * command audit trail - one LOGFILE line per command the
+      * operator issues, timestamped the way WAIT-INTVAL already is
+      *
+       01  log-status       pic xx.
+       01  log-timestamp    pic z(6)9.9(6).
+       01  audit-verb       pic x(10).
+       01  audit-payload    pic x(128).
+      *
+      * health counters reported back by MODIFY TQEDIT,STATUS
+      *
+       01  commands-processed    pic 9(9)          comp-5  value 0.
+       01  wait-seconds          pic 9(9)v9(6)      comp-3.
+       01  cumulative-wait-secs  pic 9(9)v9(6)      comp-3  value 0.
+       01  cum-wait-display      pic z(6)9.9(6).
        >>IF IGY-LP = 64
        01  qe-cibctr   pic s9(18)  comp-5.
        01  qe-rc       pic s9(18)  comp-5.
        01  qe-pcrc     pic s9(18)  comp-5.
        01  events      pic 9(18)   comp-5.
+       01  alloc-rc    pic s9(18)  comp-5.
        >>ELSE
        01  qe-cibctr   pic s9(9)   comp-5.
        01  qe-rc       pic s9(9)   comp-5.
        01  qe-pcrc     pic s9(9)   comp-5.
        01  events      pic 9(9)    comp-5.
+       01  alloc-rc    pic s9(9)   comp-5.
        >>END-IF
        linkage section.
        01  com.
@@ -93,7 +134,48 @@
              else
                display 'Invocation: START TQEDIT,,,'
                    cibdata(1:cibdatln)
+      * parse WAITEVT=nn and LOGDSN=dsname pairs out of the parm
+      * string so this instance can be reconfigured per-invocation
+      * without a recompile
+               move cibdatln to parm-len
+               move 1 to parm-ptr
+               perform until parm-ptr > parm-len
+                 move spaces to parm-pair
+                 unstring cibdata(1:cibdatln) delimited by ','
+                     into parm-pair
+                     with pointer parm-ptr
+                 end-unstring
+                 move spaces to parm-key
+                 move spaces to parm-val
+                 unstring parm-pair delimited by '='
+                     into parm-key parm-val
+                 end-unstring
+                 evaluate parm-key
+                   when 'WAITEVT'
+                     move function numval(parm-val)
+                         to cfg-wait-events
+      * OVER-PTR only ever addresses the single OVER-AREA ECB, so
+      * EVENTS must stay at 1 no matter what the operator asks for
+                     if cfg-wait-events not = 1
+                       display 'WAITEVT=' cfg-wait-events
+                           ' ignored - only one ECB is ever posted'
+                       move 1 to cfg-wait-events
+                     end-if
+                   when 'LOGDSN'
+                     move parm-val to cfg-log-dsname
+                   when other
+                     continue
+                 end-evaluate
+               end-perform
+               display '  WAITEVT=' cfg-wait-events
+                   ' LOGDSN=' cfg-log-dsname
+             end-if
+             move 'START' to audit-verb
+             move spaces to audit-payload
+             if cibdatln not = 0
+               move cibdata(1:cibdatln) to audit-payload
              end-if
+             perform 9000-write-audit-log
       * delete START CIB
              display 'Deleting START CIB...'
              set qe-origin to address of comcibpt
@@ -117,27 +199,76 @@
              set status-done to false
              perform until status-done
                display 'Waiting for MODIFY or STOP command...'
-               move 1 to events
+               move cfg-wait-events to events
                move low-values to over-area
                set over-ptr to comecbpt
                add 2147483648 to over-hex
                call wait-fn using
                    events over-ptr ticks
-               divide ticks by 4096000000 giving wait-intval
+               divide ticks by 4096000000 giving wait-seconds
+               move wait-seconds to wait-intval
+               add wait-seconds to cumulative-wait-secs
                display '  WAIT ended after ' wait-intval ' seconds'
                set address of cib to comcibpt
                if cibstop then
+                 add 1 to commands-processed
                  set status-done to true
                  display 'STOP command has been issued'
+                 move 'STOP' to audit-verb
+                 move spaces to audit-payload
+                 perform 9000-write-audit-log
                else
                  if cibmodfy then
-                   display 'MODIFY TQEDIT,' cibdata(1:cibdatln)
-                       ' command has been issued'
+                   add 1 to commands-processed
+                   if cibdata(1:cibdatln) = 'STATUS' then
+                     move cumulative-wait-secs to cum-wait-display
+                     display 'MODIFY TQEDIT,STATUS command has'
+                         ' been issued'
+                     display 'WTO*STATUS commands-processed='
+                         commands-processed
+                         ' cumulative-wait-seconds=' cum-wait-display
+                     move 'STATUS' to audit-verb
+                     move spaces to audit-payload
+                     perform 9000-write-audit-log
+                   else
+                     display 'MODIFY TQEDIT,' cibdata(1:cibdatln)
+                         ' command has been issued'
+                     move 'MODIFY' to audit-verb
+                     move spaces to audit-payload
+                     move cibdata(1:cibdatln) to audit-payload
+                     perform 9000-write-audit-log
+                   end-if
                  else
-                   set status-done to true
-                   display 'Unexpected command code 0x'
-                       function hex-of(cibverb)
-                       ' has been issued - terminating!'
+                   if cibmount then
+                     add 1 to commands-processed
+                     add 1 to mount-count
+                     move mount-count to mount-count-display
+                     move spaces to alloc-dsname
+                     move cibdata(1:cibdatln) to alloc-dsname
+                     string 'MT' delimited by size
+                         mount-count-display delimited by size
+                         into alloc-ddname
+                     display 'MOUNT command has been issued for '
+                         alloc-dsname
+                     call alloc-fn using
+                         alloc-dsname alloc-ddname alloc-rc
+                     display '  DYNALLOC DSN=' alloc-dsname
+                         ',DDNAME=' alloc-ddname
+                         ' rc=' alloc-rc
+                     move 'MOUNT' to audit-verb
+                     move spaces to audit-payload
+                     move alloc-dsname to audit-payload
+                     perform 9000-write-audit-log
+                   else
+                     move 'UNKNOWN' to audit-verb
+                     move spaces to audit-payload
+                     move cibdata(1:cibdatln) to audit-payload
+                     perform 9000-write-audit-log
+                     set status-done to true
+                     display 'Unexpected command code 0x'
+                         function hex-of(cibverb)
+                         ' has been issued - terminating!'
+                   end-if
                  end-if
                end-if
       * delete CIB
@@ -167,4 +298,25 @@
                  ' rc=' qe-rc ' PcRc=' qe-pcrc
            end-if
            display 'Processing complete!'
-           stop run.
\ No newline at end of file
+           stop run.
+      *
+      * append one line to the command audit log named by
+      * CFG-LOG-DSNAME - AUDIT-VERB/AUDIT-PAYLOAD are set by the
+      * caller and TICKS holds the hardware timing value from
+      * whichever EXTRACT/WAIT call most recently ran
+      *
+       9000-write-audit-log.
+           open extend logfile
+           if log-status not = "00"
+             open output logfile
+           end-if
+           divide ticks by 4096000000 giving log-timestamp
+           move spaces to log-record
+           string audit-verb delimited by space
+               ' ' delimited by size
+               function trim(audit-payload) delimited by size
+               ' ' delimited by size
+               log-timestamp delimited by size
+               into log-record
+           write log-record
+           close logfile.
\ No newline at end of file
