@@ -0,0 +1,118 @@
+       identification division.
+       program-id. tklmdbn.
+      *
+      * throughput benchmark: repeats the KLMD3 call tklmd already
+      * exercises, once per message-block length in SAMPLE-SIZE,
+      * and reports ticks-per-byte for each one so we can pick a
+      * sane chunk size for TKLMDFL/THASHRCN instead of guessing.
+      *
+      * To compile (31-bit):
+      *
+      * $ cob2 -otklmdbn tklmdbn.cbl
+      *
+      * To run (31-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE ./tklmdbn
+      *
+      * To compile (64-bit):
+      *
+      * $ cob2 -q64 -qdll -otklmdbn tklmdbn.cbl
+      *
+      * To run (64-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE64 ./tklmdbn
+      *
+       environment division.
+       data division.
+       working-storage section.
+      *
+      * initial hash values for SHA-256
+      *
+       01  initial-hash.
+           05  h0    pic x(4)   value X'6A09E667'.
+           05  h1    pic x(4)   value X'BB67AE85'.
+           05  h2    pic x(4)   value X'3C6EF372'.
+           05  h3    pic x(4)   value X'A54FF53A'.
+           05  h4    pic x(4)   value X'510E527F'.
+           05  h5    pic x(4)   value X'9B05688C'.
+           05  h6    pic x(4)   value X'1F83D9AB'.
+           05  h7    pic x(4)   value X'5BE0CD19'.
+       01  klmd3-fn  pic x(8)   value "KLMD3".
+       01  gr1.
+           05  hash  pic x(32).
+           05  mbl   pic 9(18)  comp-5.
+       01  r1        pic x(1).
+       01  msg-buffer  pic x(65536)  value all 'A'.
+      *
+      * message-block lengths to benchmark, smallest to largest
+      *
+       01  sample-size-values.
+           05  filler  pic 9(9)  comp-5  value 64.
+           05  filler  pic 9(9)  comp-5  value 256.
+           05  filler  pic 9(9)  comp-5  value 1024.
+           05  filler  pic 9(9)  comp-5  value 4096.
+           05  filler  pic 9(9)  comp-5  value 16384.
+           05  filler  pic 9(9)  comp-5  value 65536.
+       01  sample-size-table redefines sample-size-values.
+           05  sample-size  occurs 6 times  pic 9(9)  comp-5.
+       01  sample-index    pic 9(9)   comp-5.
+       01  ticks-per-byte  pic z(6)9.9999.
+       01  bar-chars-length      pic 9(9)   comp-5.
+       01  bar-chars             pic x(50)  value all '*'.
+       01  ticks           pic 9(18)  comp-5.
+      *
+      * register variables dependent on addressing mode
+      *
+       >>IF IGY-LP = 64
+       01  gr0       pic 9(18)  comp-5.
+       01  r1plus1   pic 9(18)  comp-5  value 0.
+       01  r2plus1   pic 9(18)  comp-5.
+       01  cc        pic 9(18)  comp-5.
+       01  invokes   pic 9(18)  comp-5.
+       >>ELSE
+       01  gr0       pic 9(9)   comp-5.
+       01  r1plus1   pic 9(9)   comp-5  value 0.
+       01  r2plus1   pic 9(9)   comp-5.
+       01  cc        pic 9(9)   comp-5.
+       01  invokes   pic 9(9)   comp-5.
+       >>END-IF
+       procedure division.
+      *
+      * hash MSG-BUFFER once per sample size and report the
+      * resulting ticks-per-byte as a simple bar-chars
+      *
+           display "  mbl (bytes)     ticks    ticks/byte"
+           perform varying sample-index from 1 by 1
+                   until sample-index > 6
+               move 2 to gr0
+               move initial-hash to hash
+               move space to r1
+               move 0 to r1plus1
+               move sample-size (sample-index) to mbl
+               move sample-size (sample-index) to r2plus1
+               move 3 to cc
+               perform until cc not equal 3
+                   call klmd3-fn using gr0 gr1 r1 r1plus1
+                                       msg-buffer r2plus1
+                                       cc invokes ticks
+               end-perform
+               if cc not equal 0
+                   display sample-size (sample-index)
+                       " KLMD3 failed. CC=" cc
+               else
+                   compute ticks-per-byte rounded =
+                       ticks / sample-size (sample-index)
+                   compute bar-chars-length rounded =
+                       ticks / sample-size (sample-index) * 5
+                   if bar-chars-length > 50
+                       move 50 to bar-chars-length
+                   end-if
+                   if bar-chars-length < 1
+                       move 1 to bar-chars-length
+                   end-if
+                   display sample-size (sample-index) space
+                       ticks space ticks-per-byte space
+                       bar-chars (1:bar-chars-length)
+               end-if
+           end-perform
+           stop run.
