@@ -0,0 +1,185 @@
+       identification division.
+       program-id. tpdsdig.
+      *
+      * PDS-member digest control report: computes the SHA-256
+      * digest and capture time of every member listed in MEMLIST,
+      * chaining KLMDHASH across each member the same way TKLMDFL
+      * chains it across an ordinary sequential dataset, and writes
+      * one control-report line per member to RPTOUT. Intended as
+      * promotion evidence when moving a source library between
+      * environments.
+      *
+      * MEMLIST holds one 8-character member name per line.
+      *
+      * the source PDS is named on the PARM, e.g.
+      *
+      *   //STEP1  EXEC PGM=TPDSDIG,PARM='MY.SRCLIB'
+      *
+      * The PROC for this job looks like this (see also
+      * jcl/tpdsdig.proc):
+      *
+      *   //TPDSDIG  PROC SRCLIB=
+      *   //STEP1    EXEC PGM=TPDSDIG,PARM=&SRCLIB
+      *   //STEPLIB  DD  DISP=SHR,DSN=MY.PDSE
+      *   //         DD  DISP=SHR,DSN=MACHO.PDSE (or MACHO.PDSE64)
+      *   //MEMLIST  DD  DISP=SHR,DSN=&SRCLIB..MEMLIST
+      *   //RPTOUT   DD  SYSOUT=*
+      *
+      * To compile (31-bit):
+      *
+      * $ cob2 -otpdsdig tpdsdig.cbl klmdhash.cbl
+      *
+      * To run (31-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE ./tpdsdig 'MY.SRCLIB'
+      *
+      * To compile (64-bit):
+      *
+      * $ cob2 -q64 -qdll -otpdsdig tpdsdig.cbl klmdhash.cbl
+      *
+      * To run (64-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE64 ./tpdsdig 'MY.SRCLIB'
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select memlist assign to "MEMLIST"
+               organization is line sequential.
+           select rptout  assign to "RPTOUT"
+               organization is line sequential.
+           select srcmbr  assign to ws-dsn
+               organization is sequential
+               file status is src-status.
+       data division.
+       file section.
+       fd  memlist.
+       01  member-name      pic x(8).
+       fd  rptout.
+       01  report-line      pic x(133).
+       fd  srcmbr
+           recording mode is v
+           record is varying in size from 1 to 4096 characters
+               depending on chunk-len.
+       01  chunk-record     pic x(4096).
+       working-storage section.
+       01  klmdhash-fn      pic x(8)   value "KLMDHASH".
+       01  base-dsname      pic x(44).
+       01  ws-dsn           pic x(54).
+       01  gr1.
+           05  hash  pic x(64).
+           05  mbl   pic 9(18)  comp-5.
+       01  chunk-len        pic 9(9)   comp-5.
+       01  computed-hex     pic x(64).
+       01  capture-time     pic x(21).
+       01  first-block      pic x(1).
+           88  is-first-block  value 'Y'
+                   when set to false is 'N'.
+       01  eof-switch       pic x(1).
+           88  no-more-chunks  value 'Y'
+                   when set to false is 'N'.
+       01  member-eof       pic x(1)   value 'N'.
+           88  no-more-members  value 'Y'
+                   when set to false is 'N'.
+       01  members-processed pic 9(9)  comp-5  value 0.
+       01  cc-display        pic z(8)9.
+       01  src-status        pic xx.
+       >>IF IGY-LP = 64
+       01  function-code    pic 9(18)  comp-5  value 2.
+       01  msg-len          pic 9(18)  comp-5.
+       01  cc               pic 9(18)  comp-5.
+       >>ELSE
+       01  function-code    pic 9(9)   comp-5  value 2.
+       01  msg-len          pic 9(9)   comp-5.
+       01  cc               pic 9(9)   comp-5.
+       >>END-IF
+       01  ticks            pic 9(18)  comp-5.
+       procedure division.
+      *
+      * digest every member named in MEMLIST against the source
+      * PDS named on the PARM
+      *
+           accept base-dsname from command-line
+           open input memlist
+           open output rptout
+           read memlist into member-name
+               at end move 'Y' to member-eof
+           end-read
+           perform until no-more-members
+               add 1 to members-processed
+               move spaces to ws-dsn
+               string function trim(base-dsname) delimited by size
+                   '(' delimited by size
+                   function trim(member-name) delimited by size
+                   ')' delimited by size
+                   into ws-dsn
+               move 'Y' to first-block
+               move 'N' to eof-switch
+               move 1 to cc
+               open input srcmbr
+               move spaces to report-line
+               if src-status not equal "00"
+      * member missing, renamed, or otherwise unreadable - report
+      * it as an exception instead of reading blind against a file
+      * that never opened
+                   string member-name delimited by space
+                       ' OPEN FAILED STATUS=' delimited by size
+                       src-status delimited by size
+                       into report-line
+               else
+                   read srcmbr into chunk-record
+                       at end move 'Y' to eof-switch
+                   end-read
+                   if no-more-chunks
+      * an empty member still gets a correct digest - hash the
+      * zero-length message rather than leave HASH/CC holding
+      * whatever the previous member left behind
+                       move 0 to msg-len
+                       call klmdhash-fn using function-code first-block
+                                             gr1 chunk-record msg-len
+                                             cc ticks
+                   end-if
+                   perform until no-more-chunks
+                       move chunk-len to msg-len
+                       call klmdhash-fn using function-code first-block
+                                             gr1 chunk-record msg-len
+                                             cc ticks
+                       move 'N' to first-block
+                       if cc not equal 0
+                           move 'Y' to eof-switch
+                       else
+                           read srcmbr into chunk-record
+                               at end move 'Y' to eof-switch
+                           end-read
+                       end-if
+                   end-perform
+                   close srcmbr
+                   if cc not equal 0
+                       move cc to cc-display
+                       string member-name delimited by space
+                           ' KLMDHASH FAILED CC=' delimited by size
+                           cc-display delimited by size
+                           into report-line
+                   else
+                       move function current-date to capture-time
+                       move spaces to computed-hex
+                       move function hex-of(hash(1:32))
+                           to computed-hex(1:64)
+                       string member-name delimited by space
+                           ' ' delimited by size
+                           computed-hex delimited by size
+                           ' ' delimited by size
+                           capture-time delimited by size
+                           into report-line
+                   end-if
+               end-if
+               write report-line
+               read memlist into member-name
+                   at end move 'Y' to member-eof
+               end-read
+           end-perform
+           close memlist
+           close rptout
+           display "Control report complete: " members-processed
+               " member(s)"
+           stop run.
