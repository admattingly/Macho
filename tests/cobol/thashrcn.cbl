@@ -0,0 +1,195 @@
+       identification division.
+       program-id. thashrcn.
+      *
+      * nightly hash-reconciliation job: for every dataset listed
+      * in the baseline store, recompute its digest by chaining
+      * KLMDHASH across the dataset the same way tklmdfl does, and
+      * compare it against the last-known-good digest. any dataset
+      * whose current digest does not match its baseline is written
+      * to the exception report.
+      *
+      * BASELINE holds one fixed record per monitored dataset:
+      *
+      *   05  bl-dsname    pic x(44)   dataset name
+      *   05  bl-function  pic 9(1)    1/2/3/4 = SHA-1/256/384/512
+      *   05  bl-hash-hex  pic x(128)  last-known-good digest, hex
+      *
+      * RPTOUT receives one line per dataset whose digest no
+      * longer matches its baseline entry.
+      *
+      * To compile (31-bit):
+      *
+      * $ cob2 -othashrcn thashrcn.cbl klmdhash.cbl
+      *
+      * To run (31-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE ./thashrcn
+      *
+      * To compile (64-bit):
+      *
+      * $ cob2 -q64 -qdll -othashrcn thashrcn.cbl klmdhash.cbl
+      *
+      * To run (64-bit):
+      *
+      * $ STEPLIB=MACHO.PDSE64 ./thashrcn
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select baseline assign to "BASELINE"
+               organization is line sequential.
+           select rptout   assign to "RPTOUT"
+               organization is line sequential.
+           select chkfile  assign to ws-dsn
+               organization is sequential
+               file status is chk-status.
+       data division.
+       file section.
+       fd  baseline.
+       01  baseline-record.
+           05  bl-dsname    pic x(44).
+           05  bl-function  pic 9(1).
+           05  bl-hash-hex  pic x(128).
+       fd  rptout.
+       01  report-line      pic x(133).
+       fd  chkfile
+           recording mode is v
+           record is varying in size from 1 to 4096 characters
+               depending on chunk-len.
+       01  chunk-record     pic x(4096).
+       working-storage section.
+       01  klmdhash-fn      pic x(8)    value "KLMDHASH".
+       01  ws-dsn           pic x(44).
+       01  gr1.
+           05  hash  pic x(64).
+           05  mbl   pic 9(18)  comp-5.
+       01  chunk-len        pic 9(9)   comp-5.
+       01  digest-len       pic 9(2)   comp-5.
+       01  computed-hex     pic x(128).
+       01  first-block      pic x(1).
+           88  is-first-block  value 'Y'
+                   when set to false is 'N'.
+       01  eof-switch       pic x(1).
+           88  no-more-chunks  value 'Y'
+                   when set to false is 'N'.
+       01  baseline-eof     pic x(1)   value 'N'.
+           88  no-more-baseline  value 'Y'
+                   when set to false is 'N'.
+       01  datasets-checked pic 9(9)   comp-5  value 0.
+       01  exceptions-found pic 9(9)   comp-5  value 0.
+       01  cc-display       pic z(8)9.
+       01  chk-status       pic xx.
+       >>IF IGY-LP = 64
+       01  function-code    pic 9(18)  comp-5.
+       01  msg-len          pic 9(18)  comp-5.
+       01  cc               pic 9(18)  comp-5.
+       >>ELSE
+       01  function-code    pic 9(9)   comp-5.
+       01  msg-len          pic 9(9)   comp-5.
+       01  cc               pic 9(9)   comp-5.
+       >>END-IF
+       01  ticks            pic 9(18)  comp-5.
+       procedure division.
+      *
+      * process every dataset listed in the baseline store
+      *
+           open input baseline
+           open output rptout
+           read baseline
+               at end move 'Y' to baseline-eof
+           end-read
+           perform until no-more-baseline
+               add 1 to datasets-checked
+               move bl-function to function-code
+               evaluate function-code
+                   when 1  move 20 to digest-len
+                   when 3  move 48 to digest-len
+                   when 4  move 64 to digest-len
+                   when other
+                           move 2  to function-code
+                           move 32 to digest-len
+               end-evaluate
+               move bl-dsname to ws-dsn
+               move 'Y' to first-block
+               move 'N' to eof-switch
+               move 1 to cc
+               open input chkfile
+               if chk-status not equal "00"
+      * dataset missing, renamed, or otherwise unreadable - report
+      * it as an exception instead of reading blind against a file
+      * that never opened
+                   move spaces to report-line
+                   string bl-dsname delimited by size
+                       " OPEN FAILED STATUS=" delimited by size
+                       chk-status delimited by size
+                       into report-line
+                   write report-line
+                   add 1 to exceptions-found
+               else
+                   read chkfile into chunk-record
+                       at end move 'Y' to eof-switch
+                   end-read
+                   if no-more-chunks
+      * an empty dataset still gets a correct digest - hash the
+      * zero-length message rather than leave HASH/CC holding
+      * whatever the previous dataset in this run left behind
+                       move 0 to msg-len
+                       call klmdhash-fn using function-code first-block
+                                             gr1 chunk-record msg-len
+                                             cc ticks
+                   end-if
+                   perform until no-more-chunks
+                       move chunk-len to msg-len
+                       call klmdhash-fn using function-code first-block
+                                             gr1 chunk-record msg-len
+                                             cc ticks
+                       move 'N' to first-block
+                       if cc not equal 0
+                           move 'Y' to eof-switch
+                       else
+                           read chkfile into chunk-record
+                               at end move 'Y' to eof-switch
+                           end-read
+                       end-if
+                   end-perform
+                   close chkfile
+                   move spaces to computed-hex
+                   move function hex-of(hash(1:digest-len))
+                       to computed-hex(1:digest-len * 2)
+                   if cc not equal 0
+                       move cc to cc-display
+                       move spaces to report-line
+                       string bl-dsname delimited by size
+                           " KLMDHASH FAILED CC=" delimited by size
+                           cc-display delimited by size
+                           into report-line
+                       write report-line
+                       add 1 to exceptions-found
+                   else
+                       if computed-hex (1:digest-len * 2) not equal
+                          bl-hash-hex (1:digest-len * 2)
+                           move spaces to report-line
+                           string bl-dsname delimited by size
+                               " HASH MISMATCH baseline=" delimited by
+                                   size
+                               bl-hash-hex (1:digest-len * 2)
+                                   delimited by size
+                               " current=" delimited by size
+                               computed-hex (1:digest-len * 2)
+                                   delimited by size
+                               into report-line
+                           write report-line
+                           add 1 to exceptions-found
+                       end-if
+                   end-if
+               end-if
+               read baseline
+                   at end move 'Y' to baseline-eof
+               end-read
+           end-perform
+           close baseline
+           close rptout
+           display "Reconciliation complete: " datasets-checked
+               " dataset(s) checked, " exceptions-found
+               " exception(s)"
+           stop run.
