@@ -36,6 +36,7 @@
            05  h7    pic x(4)   value X'5BE0CD19'.
        01  klmd-fn   pic x(8)   value "KLMD".
        01  klmd3-fn  pic x(8)   value "KLMD3".
+       01  klmdsw-fn pic x(8)   value "KLMDSW".
        01  gr1.
            05  hash  pic x(32).
            05  mbl   pic 9(18)  comp-5.
@@ -72,11 +73,27 @@
            move 0 to r2plus1
            call klmd-fn using gr0 gr1 pr1 r1plus1 pr2 r2plus1
                               cc ticks
+           if cc = 3 then
+      * the instruction was interrupted mid-execution - the CPU
+      * has already updated GR1/R1/R2 in place, so simply reissue
+               call klmd-fn using gr0 gr1 pr1 r1plus1 pr2 r2plus1
+                                  cc ticks
+           end-if
+           if cc not = 0 then
+      * CPACF is either not enabled for our key or KLMD returned a
+      * hard failure - fall back to the software implementation
+      * shipped in MACHO rather than abending the job
+               display "KLMD failed. CC=" cc
+                   " - falling back to software SHA-256"
+               call klmdsw-fn using gr0 gr1 pr1 r1plus1 pr2 r2plus1
+                                    cc ticks
+           end-if
            if cc = 0 then
                display "SHA-256(''): " function hex-of(hash)
                   "  in " ticks " ticks"
            else
-               display "KLMD failed. CC=" cc
+               display "KLMD and software fallback both failed. CC="
+                   cc
            end-if
       *
       * SHA-256 of nothing with CC loop hidden
@@ -90,11 +107,20 @@
                call klmd3-fn using gr0 gr1 r1 r1plus1 r2 r2plus1
                                    cc invokes ticks
            end-perform
+           if cc not = 0 then
+      * same fallback as the KLMD call above - drop to software
+      * rather than let the batch job abend
+               display "KLMD3 failed. CC=" cc
+                   " - falling back to software SHA-256"
+               call klmdsw-fn using gr0 gr1 r1 r1plus1 r2 r2plus1
+                                    cc ticks
+           end-if
            if cc = 0 then
                display "SHA-256(''): " function hex-of(hash)
                   "  in " ticks " ticks"
            else
-               display "KLMD3 failed. CC=" cc
+               display "KLMD3 and software fallback both failed. CC="
+                   cc
            end-if
 
            stop run.
\ No newline at end of file
